@@ -4,51 +4,161 @@
       * 保険料再計算サブプログラム
       * 更新時の新保険料を算出する
       * CALL元: CONTRENW（契約更新バッチ）
+      * 上限超過（保険料キャップ）が発生した契約は、手動確認キューへ
+      * 旧保険料・キャップ前の未調整保険料とともに記録する
       *================================================================*
       * CALL USING:
+      *   PM-CONTRACT-NO      X(10) 入力  契約番号（確認キュー記録用）
       *   PM-RENEW-TYPE       X(1)  入力  更新区分 A=自動/M=手動
       *   PM-CURRENT-PREMIUM  9(7)V99  入力  現行保険料
       *   PM-PLAN-CODE        X(3)  入力  保険種別コード
       *   PM-RENEW-COUNT      9(2)  入力  更新回数
+      *   PM-CURRENCY-CODE    X(3)  入力  通貨コード(円建てはJPY/空白)
       *   PM-NEW-PREMIUM      9(7)V99  出力  新保険料
       *   PM-RETURN-CODE      9(2)  出力  リターンコード 00=正常
+      *                                    01=上限到達（確認キュー登録）
+      *                                    02=円建て以外のため要確認
+      *                                       （確認キュー登録）
+      *   PM-LAST-CALL-FLAG   X(1)  入力  Y=最終呼出（ファイルを閉じて
+      *                                    復帰するのみ、計算は行わない）
       *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-PREM-RATE-FILE
+               ASSIGN TO 'PREMRATE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PR-PLAN-CODE
+               FILE STATUS IS WS-PR-STATUS.
+           SELECT OUT-REVIEW-FILE
+               ASSIGN TO 'PREMREV'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REV-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+      *    保険種別コード別の保険料算出率テーブル
+      *    未登録の保険種別コードは既定率（WS-DEFAULT-*）を使用する
+       FD  IN-PREM-RATE-FILE.
+       01  PREM-RATE-REC.
+           05  PR-PLAN-CODE          PIC X(3).
+           05  PR-AUTO-INCREASE      PIC 9(1)V9(4).
+           05  PR-MANUAL-KEEP        PIC 9(1)V9(4).
+           05  PR-COUNT-SURCHARGE    PIC 9(1)V9(4).
+           05  PR-MAX-SURCHARGE      PIC 9(1)V9(4).
+           05  FILLER                PIC X(20).
+
+       FD  OUT-REVIEW-FILE.
+       01  OUT-REVIEW-REC.
+           05  RV-CONTRACT-NO        PIC X(10).
+           05  RV-PLAN-CODE          PIC X(3).
+           05  RV-RENEW-TYPE         PIC X(1).
+           05  RV-RENEW-COUNT        PIC 9(2).
+           05  RV-OLD-PREMIUM        PIC 9(7)V99.
+           05  RV-UNCAPPED-PREMIUM   PIC 9(9)V99.
+           05  RV-CAPPED-PREMIUM     PIC 9(7)V99.
+           05  RV-CURRENCY-CODE      PIC X(3).
+           05  FILLER                PIC X(27).
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-PR-STATUS         PIC X(2).
+           05  WS-REV-STATUS        PIC X(2).
+
+       01  WS-FLAGS.
+           05  WS-FIRST-CALL-FLAG   PIC X(1) VALUE 'Y'.
+               88  WS-FIRST-CALL    VALUE 'Y'.
+
        01  WS-CALC-WORK.
            05  WS-BASE-RATE         PIC 9(1)V9(4).
            05  WS-COUNT-FACTOR      PIC 9(1)V9(4).
            05  WS-WORK-PREMIUM      PIC 9(9)V99.
 
+      *    保険種別コード別の算出率が未登録の場合に使用する既定率
+       01  WS-RATE-DEFAULTS.
+           05  WS-DEFAULT-AUTO-INCREASE   PIC 9(1)V9(4) VALUE 1.0300.
+           05  WS-DEFAULT-MANUAL-KEEP     PIC 9(1)V9(4) VALUE 1.0000.
+           05  WS-DEFAULT-COUNT-SURCHARGE PIC 9(1)V9(4) VALUE 0.0050.
+           05  WS-DEFAULT-MAX-SURCHARGE   PIC 9(1)V9(4) VALUE 0.0500.
+
+      *    今回の計算で使用する算出率（PREMRATEから取得、なければ既定率）
        01  WS-RATE-TABLE.
-           05  WS-AUTO-INCREASE     PIC 9(1)V9(4) VALUE 1.0300.
-           05  WS-MANUAL-KEEP       PIC 9(1)V9(4) VALUE 1.0000.
-           05  WS-COUNT-SURCHARGE   PIC 9(1)V9(4) VALUE 0.0050.
-           05  WS-MAX-SURCHARGE     PIC 9(1)V9(4) VALUE 0.0500.
+           05  WS-AUTO-INCREASE     PIC 9(1)V9(4).
+           05  WS-MANUAL-KEEP       PIC 9(1)V9(4).
+           05  WS-COUNT-SURCHARGE   PIC 9(1)V9(4).
+           05  WS-MAX-SURCHARGE     PIC 9(1)V9(4).
 
        LINKAGE SECTION.
+       01  PM-CONTRACT-NO           PIC X(10).
        01  PM-RENEW-TYPE            PIC X(1).
        01  PM-CURRENT-PREMIUM       PIC 9(7)V99.
        01  PM-PLAN-CODE             PIC X(3).
        01  PM-RENEW-COUNT           PIC 9(2).
+       01  PM-CURRENCY-CODE         PIC X(3).
        01  PM-NEW-PREMIUM           PIC 9(7)V99.
        01  PM-RETURN-CODE           PIC 9(2).
+       01  PM-LAST-CALL-FLAG        PIC X(1).
+           88  PM-LAST-CALL         VALUE 'Y'.
 
-       PROCEDURE DIVISION USING PM-RENEW-TYPE
+       PROCEDURE DIVISION USING PM-CONTRACT-NO
+                                PM-RENEW-TYPE
                                 PM-CURRENT-PREMIUM
                                 PM-PLAN-CODE
                                 PM-RENEW-COUNT
+                                PM-CURRENCY-CODE
                                 PM-NEW-PREMIUM
-                                PM-RETURN-CODE.
+                                PM-RETURN-CODE
+                                PM-LAST-CALL-FLAG.
 
        MAIN-CALC.
+      *    呼出元の最終呼出（全契約処理後）では、開いたファイルを
+      *    閉じるだけで計算は行わずに復帰する
+           IF PM-LAST-CALL
+               PERFORM CLOSE-PREM-FILES
+               GOBACK
+           END-IF.
            MOVE ZERO TO PM-RETURN-CODE.
+           IF WS-FIRST-CALL
+               OPEN INPUT  IN-PREM-RATE-FILE
+               OPEN OUTPUT OUT-REVIEW-FILE
+               SET WS-FIRST-CALL-FLAG TO 'N'
+           END-IF.
+           PERFORM LOOKUP-PLAN-RATE.
            PERFORM DETERMINE-BASE-RATE.
            PERFORM CALC-COUNT-FACTOR.
            PERFORM CALC-NEW-PREMIUM.
            GOBACK.
 
+      *    確認キュー（PREMREV）の内容を確実にフラッシュするため、
+      *    ファイルが開かれていれば閉じる
+       CLOSE-PREM-FILES.
+           IF NOT WS-FIRST-CALL
+               CLOSE IN-PREM-RATE-FILE
+                     OUT-REVIEW-FILE
+           END-IF.
+
+      *    保険種別コード別の算出率をPREMRATEから取得する
+      *    該当がなければ既定率を使用する
+       LOOKUP-PLAN-RATE.
+           MOVE PM-PLAN-CODE TO PR-PLAN-CODE.
+           READ IN-PREM-RATE-FILE
+               INVALID KEY
+                   MOVE WS-DEFAULT-AUTO-INCREASE
+                       TO WS-AUTO-INCREASE
+                   MOVE WS-DEFAULT-MANUAL-KEEP
+                       TO WS-MANUAL-KEEP
+                   MOVE WS-DEFAULT-COUNT-SURCHARGE
+                       TO WS-COUNT-SURCHARGE
+                   MOVE WS-DEFAULT-MAX-SURCHARGE
+                       TO WS-MAX-SURCHARGE
+               NOT INVALID KEY
+                   MOVE PR-AUTO-INCREASE   TO WS-AUTO-INCREASE
+                   MOVE PR-MANUAL-KEEP     TO WS-MANUAL-KEEP
+                   MOVE PR-COUNT-SURCHARGE TO WS-COUNT-SURCHARGE
+                   MOVE PR-MAX-SURCHARGE   TO WS-MAX-SURCHARGE
+           END-READ.
+
        DETERMINE-BASE-RATE.
            EVALUATE PM-RENEW-TYPE
                WHEN 'A'
@@ -74,6 +184,29 @@
            IF WS-WORK-PREMIUM > 9999999.99
                MOVE 9999999.99 TO PM-NEW-PREMIUM
                MOVE 01 TO PM-RETURN-CODE
+               PERFORM WRITE-REVIEW-RECORD
            ELSE
                MOVE WS-WORK-PREMIUM TO PM-NEW-PREMIUM
            END-IF.
+      *    算出率テーブルは円建て契約用に調整されているため、上限
+      *    到達の有無によらず、円建て以外（空白=未設定は円建てと
+      *    みなす）は自動計算結果をそのまま確定させず、確認キュー
+      *    へ回す
+           IF PM-CURRENCY-CODE NOT = SPACES
+                   AND PM-CURRENCY-CODE NOT = 'JPY'
+               MOVE 02 TO PM-RETURN-CODE
+               PERFORM WRITE-REVIEW-RECORD
+           END-IF.
+
+      *    上限到達・円建て以外により確認が必要な保険料を
+      *    手動確認キューへ記録する
+       WRITE-REVIEW-RECORD.
+           MOVE PM-CONTRACT-NO      TO RV-CONTRACT-NO.
+           MOVE PM-PLAN-CODE        TO RV-PLAN-CODE.
+           MOVE PM-RENEW-TYPE       TO RV-RENEW-TYPE.
+           MOVE PM-RENEW-COUNT      TO RV-RENEW-COUNT.
+           MOVE PM-CURRENT-PREMIUM  TO RV-OLD-PREMIUM.
+           MOVE WS-WORK-PREMIUM     TO RV-UNCAPPED-PREMIUM.
+           MOVE PM-NEW-PREMIUM      TO RV-CAPPED-PREMIUM.
+           MOVE PM-CURRENCY-CODE    TO RV-CURRENCY-CODE.
+           WRITE OUT-REVIEW-REC.
