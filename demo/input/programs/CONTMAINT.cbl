@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTMAINT.
+      *================================================================*
+      * 契約マスタオンライン保守トランザクション
+      * 契約1件単位の追加・訂正・削除を行い、
+      * 更新前イメージをログファイルに記録する
+      * COPY: CPYCONTR
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+               ASSIGN TO 'CONTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CT-CONTRACT-NO
+               FILE STATUS IS WS-MST-STATUS.
+           SELECT BEFORE-IMAGE-FILE
+               ASSIGN TO 'CTBIMG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+           COPY CPYCONTR.
+
+       FD  BEFORE-IMAGE-FILE.
+       01  BEFORE-IMAGE-REC.
+           05  BI-TIMESTAMP          PIC 9(14).
+           05  BI-ACTION             PIC X(1).
+               88  BI-ACTION-ADD     VALUE 'A'.
+               88  BI-ACTION-CHANGE  VALUE 'C'.
+               88  BI-ACTION-DELETE  VALUE 'D'.
+           COPY CPYCONTR
+               REPLACING ==CONTRACT-REC==
+                      BY ==BI-CONTRACT-IMAGE==
+                         ==CT-CONTRACT-NO==
+                      BY ==BI-IMG-CONTRACT-NO==
+                         ==CT-HOLDER-NAME==
+                      BY ==BI-IMG-HOLDER-NAME==
+                         ==CT-PLAN-CODE==
+                      BY ==BI-IMG-PLAN-CODE==
+                         ==CT-START-DATE==
+                      BY ==BI-IMG-START-DATE==
+                         ==CT-END-DATE==
+                      BY ==BI-IMG-END-DATE==
+                         ==CT-TERM-YEARS==
+                      BY ==BI-IMG-TERM-YEARS==
+                         ==CT-RENEW-TYPE==
+                      BY ==BI-IMG-RENEW-TYPE==
+                         ==CT-AUTO-RENEW==
+                      BY ==BI-IMG-AUTO-RENEW==
+                         ==CT-MANUAL-RENEW==
+                      BY ==BI-IMG-MANUAL-RENEW==
+                         ==CT-NO-RENEW==
+                      BY ==BI-IMG-NO-RENEW==
+                         ==CT-PREMIUM-AMOUNT==
+                      BY ==BI-IMG-PREMIUM-AMOUNT==
+                         ==CT-UNPAID-FLAG==
+                      BY ==BI-IMG-UNPAID-FLAG==
+                         ==CT-HAS-UNPAID==
+                      BY ==BI-IMG-HAS-UNPAID==
+                         ==CT-RENEW-COUNT==
+                      BY ==BI-IMG-RENEW-COUNT==
+                         ==CT-MAX-RENEW==
+                      BY ==BI-IMG-MAX-RENEW==
+                         ==CT-PAYMENT-METHOD==
+                      BY ==BI-IMG-PAYMENT-METHOD==
+                         ==CT-PAY-DIRECT-DEBIT==
+                      BY ==BI-IMG-PAY-DIRECT-DEBIT==
+                         ==CT-PAY-CREDIT-CARD==
+                      BY ==BI-IMG-PAY-CREDIT-CARD==
+                         ==CT-PAY-INVOICE==
+                      BY ==BI-IMG-PAY-INVOICE==
+                         ==CT-CURRENCY-CODE==
+                      BY ==BI-IMG-CURRENCY-CODE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-MST-STATUS         PIC X(2).
+           05  WS-LOG-STATUS         PIC X(2).
+
+       01  WS-FLAGS.
+           05  WS-DONE-FLAG          PIC X(1) VALUE 'N'.
+               88  WS-DONE           VALUE 'Y'.
+           05  WS-FOUND-FLAG         PIC X(1) VALUE 'N'.
+               88  WS-RECORD-FOUND   VALUE 'Y'.
+
+       01  WS-TRAN-WORK.
+           05  WS-TRAN-CODE          PIC X(1).
+               88  WS-TRAN-ADD       VALUE 'A'.
+               88  WS-TRAN-CHANGE    VALUE 'C'.
+               88  WS-TRAN-DELETE    VALUE 'D'.
+               88  WS-TRAN-INQUIRY   VALUE 'I'.
+               88  WS-TRAN-EXIT      VALUE 'X'.
+           05  WS-TRAN-CONTRACT-NO   PIC X(10).
+           05  WS-TRAN-FIELD-NAME    PIC X(20).
+
+       01  WS-DATE-WORK.
+           05  WS-CURRENT-DATE       PIC 9(8).
+           05  WS-CURRENT-TIME       PIC 9(6).
+
+       01  WS-COUNTERS.
+           05  WS-ADD-CNT            PIC 9(5) VALUE ZERO.
+           05  WS-CHANGE-CNT         PIC 9(5) VALUE ZERO.
+           05  WS-DELETE-CNT         PIC 9(5) VALUE ZERO.
+           05  WS-REJECT-CNT         PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INIT-PROCESS.
+           PERFORM TRANSACTION-LOOP
+               UNTIL WS-DONE.
+           PERFORM TERM-PROCESS.
+           STOP RUN.
+
+       INIT-PROCESS.
+           OPEN I-O MASTER-FILE.
+           OPEN EXTEND BEFORE-IMAGE-FILE.
+           IF WS-LOG-STATUS = '35' OR '05'
+               CLOSE BEFORE-IMAGE-FILE
+               OPEN OUTPUT BEFORE-IMAGE-FILE
+           END-IF.
+
+       TRANSACTION-LOOP.
+           PERFORM ACCEPT-TRANSACTION.
+           IF NOT WS-TRAN-EXIT
+               PERFORM PROCESS-TRANSACTION
+           ELSE
+               SET WS-DONE TO TRUE
+           END-IF.
+
+       ACCEPT-TRANSACTION.
+           DISPLAY '区分(A=追加/C=訂正/D=削除/X=終了) ?'.
+           ACCEPT WS-TRAN-CODE FROM CONSOLE.
+           IF NOT WS-TRAN-EXIT
+               DISPLAY '契約番号 ?'
+               ACCEPT WS-TRAN-CONTRACT-NO FROM CONSOLE
+           END-IF.
+
+       PROCESS-TRANSACTION.
+           MOVE WS-TRAN-CONTRACT-NO TO CT-CONTRACT-NO.
+           EVALUATE TRUE
+               WHEN WS-TRAN-ADD
+                   PERFORM ADD-CONTRACT
+               WHEN WS-TRAN-CHANGE
+                   PERFORM CHANGE-CONTRACT
+               WHEN WS-TRAN-DELETE
+                   PERFORM DELETE-CONTRACT
+               WHEN OTHER
+                   DISPLAY '無効な区分です: ' WS-TRAN-CODE
+                   ADD 1 TO WS-REJECT-CNT
+           END-EVALUATE.
+
+       ADD-CONTRACT.
+           READ MASTER-FILE
+               INVALID KEY
+                   PERFORM ACCEPT-CONTRACT-FIELDS
+                   MOVE ZERO TO CT-RENEW-COUNT
+                   MOVE 'N' TO CT-UNPAID-FLAG
+                   WRITE CONTRACT-REC
+                       INVALID KEY
+                           DISPLAY '追加エラー: ' WS-MST-STATUS
+                           ADD 1 TO WS-REJECT-CNT
+                       NOT INVALID KEY
+                           PERFORM LOG-BEFORE-IMAGE-ADD
+                           ADD 1 TO WS-ADD-CNT
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY '契約番号重複: '
+                       WS-TRAN-CONTRACT-NO
+                   ADD 1 TO WS-REJECT-CNT
+           END-READ.
+
+       CHANGE-CONTRACT.
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY '契約なし: '
+                       WS-TRAN-CONTRACT-NO
+                   ADD 1 TO WS-REJECT-CNT
+               NOT INVALID KEY
+                   PERFORM LOG-BEFORE-IMAGE-CHANGE
+                   PERFORM ACCEPT-CONTRACT-FIELDS
+                   REWRITE CONTRACT-REC
+                       INVALID KEY
+                           DISPLAY '訂正エラー: ' WS-MST-STATUS
+                           ADD 1 TO WS-REJECT-CNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHANGE-CNT
+                   END-REWRITE
+           END-READ.
+
+       DELETE-CONTRACT.
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY '契約なし: '
+                       WS-TRAN-CONTRACT-NO
+                   ADD 1 TO WS-REJECT-CNT
+               NOT INVALID KEY
+                   PERFORM LOG-BEFORE-IMAGE-DELETE
+                   DELETE MASTER-FILE
+                       INVALID KEY
+                           DISPLAY '削除エラー: ' WS-MST-STATUS
+                           ADD 1 TO WS-REJECT-CNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DELETE-CNT
+                   END-DELETE
+           END-READ.
+
+      *    保守項目を対話的に受け付ける
+       ACCEPT-CONTRACT-FIELDS.
+           DISPLAY '契約者氏名 ?'.
+           ACCEPT CT-HOLDER-NAME FROM CONSOLE.
+           DISPLAY '保険種別コード ?'.
+           ACCEPT CT-PLAN-CODE FROM CONSOLE.
+           DISPLAY '開始日(YYYYMMDD) ?'.
+           ACCEPT CT-START-DATE FROM CONSOLE.
+           DISPLAY '満了日(YYYYMMDD) ?'.
+           ACCEPT CT-END-DATE FROM CONSOLE.
+           DISPLAY '保険期間年数 ?'.
+           ACCEPT CT-TERM-YEARS FROM CONSOLE.
+           DISPLAY '更新区分(A=自動/M=手動/N=更新不可) ?'.
+           ACCEPT CT-RENEW-TYPE FROM CONSOLE.
+           DISPLAY '保険料 ?'.
+           ACCEPT CT-PREMIUM-AMOUNT FROM CONSOLE.
+           DISPLAY '最大更新回数 ?'.
+           ACCEPT CT-MAX-RENEW FROM CONSOLE.
+           DISPLAY '支払方法(D=振替/C=カード/B=請求書) ?'.
+           ACCEPT CT-PAYMENT-METHOD FROM CONSOLE.
+           DISPLAY '通貨コード(円建てはJPY) ?'.
+           ACCEPT CT-CURRENCY-CODE FROM CONSOLE.
+
+       LOG-BEFORE-IMAGE-ADD.
+           MOVE 'A' TO BI-ACTION.
+           PERFORM WRITE-BEFORE-IMAGE.
+
+       LOG-BEFORE-IMAGE-CHANGE.
+           MOVE 'C' TO BI-ACTION.
+           PERFORM WRITE-BEFORE-IMAGE.
+
+       LOG-BEFORE-IMAGE-DELETE.
+           MOVE 'D' TO BI-ACTION.
+           PERFORM WRITE-BEFORE-IMAGE.
+
+       WRITE-BEFORE-IMAGE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME
+               DELIMITED BY SIZE
+               INTO BI-TIMESTAMP.
+           MOVE CONTRACT-REC TO BI-CONTRACT-IMAGE.
+           WRITE BEFORE-IMAGE-REC.
+
+       TERM-PROCESS.
+           DISPLAY '追加件数: ' WS-ADD-CNT.
+           DISPLAY '訂正件数: ' WS-CHANGE-CNT.
+           DISPLAY '削除件数: ' WS-DELETE-CNT.
+           DISPLAY '拒否件数: ' WS-REJECT-CNT.
+           CLOSE MASTER-FILE
+                 BEFORE-IMAGE-FILE.
