@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLGEN.
+      *================================================================*
+      * 請求書発行バッチプログラム
+      * CONTRENWが出力した更新結果ファイル（RENWOUT）を入力とし、
+      * 更新契約1件につき請求書データを1件出力する
+      * COPY: CPYRENWO（更新結果ファイル共通レコードレイアウト）
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-RENEW-FILE
+               ASSIGN TO 'RENWOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RNW-STATUS.
+           SELECT OUT-INVOICE-FILE
+               ASSIGN TO 'INVOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INV-STATUS.
+      *    請求書番号の採番値を実行間で持ち越す制御ファイル
+           SELECT SEQ-CONTROL-FILE
+               ASSIGN TO 'INVSEQ'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-SEQ-KEY
+               FILE STATUS IS WS-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IN-RENEW-FILE.
+           COPY CPYRENWO.
+
+       FD  OUT-INVOICE-FILE.
+       01  OUT-INVOICE-REC.
+           05  IV-INVOICE-NO         PIC 9(9).
+           05  IV-CONTRACT-NO        PIC X(10).
+           05  IV-HOLDER-NAME        PIC N(20).
+           05  IV-ISSUE-DATE         PIC 9(8).
+           05  IV-DUE-DATE           PIC 9(8).
+           05  IV-BILLING-AMOUNT     PIC 9(7)V99.
+           05  FILLER                PIC X(20).
+
+      *    採番済みの最終請求書番号を実行間で持ち越す制御レコード
+       FD  SEQ-CONTROL-FILE.
+       01  SEQ-CONTROL-REC.
+           05  SC-SEQ-KEY            PIC X(8).
+           05  SC-LAST-INVOICE-NO    PIC 9(9).
+           05  FILLER                PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-RNW-STATUS         PIC X(2).
+           05  WS-INV-STATUS         PIC X(2).
+           05  WS-SEQ-STATUS         PIC X(2).
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG           PIC X(1) VALUE 'N'.
+               88  WS-EOF            VALUE 'Y'.
+           05  WS-SEQ-FOUND-FLAG     PIC X(1) VALUE 'N'.
+               88  WS-SEQ-FOUND      VALUE 'Y'.
+
+       01  WS-DATE-WORK.
+           05  WS-CURRENT-DATE       PIC 9(8).
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT           PIC 9(7) VALUE ZERO.
+           05  WS-INVOICE-CNT        PIC 9(7) VALUE ZERO.
+
+       01  WS-INVOICE-SEQ            PIC 9(9) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INIT-PROCESS.
+           PERFORM READ-RENEW-REC.
+           PERFORM BILLING-LOOP
+               UNTIL WS-EOF.
+           PERFORM TERM-PROCESS.
+           STOP RUN.
+
+       INIT-PROCESS.
+           OPEN INPUT  IN-RENEW-FILE.
+           OPEN OUTPUT OUT-INVOICE-FILE.
+           PERFORM OPEN-SEQ-CONTROL.
+           PERFORM LOAD-INVOICE-SEQ.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+      *    請求書番号の採番値を持ち越す制御ファイルを開く
+      *    初回実行等でまだ存在しない場合は新規に作成する
+       OPEN-SEQ-CONTROL.
+           OPEN I-O SEQ-CONTROL-FILE.
+           IF WS-SEQ-STATUS = '35'
+               OPEN OUTPUT SEQ-CONTROL-FILE
+               CLOSE SEQ-CONTROL-FILE
+               OPEN I-O SEQ-CONTROL-FILE
+           END-IF.
+
+      *    前回実行までの最終請求書番号を制御ファイルから復元する
+      *    未登録（初回実行）ならゼロから採番を開始する
+       LOAD-INVOICE-SEQ.
+           MOVE 'INVOICE' TO SC-SEQ-KEY.
+           READ SEQ-CONTROL-FILE
+               INVALID KEY
+                   MOVE ZERO TO WS-INVOICE-SEQ
+               NOT INVALID KEY
+                   MOVE SC-LAST-INVOICE-NO TO WS-INVOICE-SEQ
+                   SET WS-SEQ-FOUND TO TRUE
+           END-READ.
+
+      *    今回実行で採番した最終請求書番号を制御ファイルへ書き戻す
+       SAVE-INVOICE-SEQ.
+           MOVE 'INVOICE' TO SC-SEQ-KEY.
+           MOVE WS-INVOICE-SEQ TO SC-LAST-INVOICE-NO.
+           IF WS-SEQ-FOUND
+               REWRITE SEQ-CONTROL-REC
+           ELSE
+               WRITE SEQ-CONTROL-REC
+           END-IF.
+
+       READ-RENEW-REC.
+           READ IN-RENEW-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-CNT
+           END-READ.
+
+       BILLING-LOOP.
+           PERFORM WRITE-INVOICE.
+           PERFORM READ-RENEW-REC.
+
+      *    更新契約1件につき請求書を1件発行する
+      *    請求開始日（契約更新後の開始日）を支払期日とする
+       WRITE-INVOICE.
+           ADD 1 TO WS-INVOICE-SEQ.
+           MOVE WS-INVOICE-SEQ      TO IV-INVOICE-NO.
+           MOVE RN-CONTRACT-NO      TO IV-CONTRACT-NO.
+           MOVE RN-HOLDER-NAME      TO IV-HOLDER-NAME.
+           MOVE WS-CURRENT-DATE     TO IV-ISSUE-DATE.
+           MOVE RN-NEW-START-DATE   TO IV-DUE-DATE.
+           MOVE RN-PREMIUM-AMOUNT   TO IV-BILLING-AMOUNT.
+           WRITE OUT-INVOICE-REC.
+           ADD 1 TO WS-INVOICE-CNT.
+
+       TERM-PROCESS.
+           DISPLAY '読込件数:   ' WS-READ-CNT.
+           DISPLAY '請求書発行件数: ' WS-INVOICE-CNT.
+           PERFORM SAVE-INVOICE-SEQ.
+           CLOSE IN-RENEW-FILE
+                 OUT-INVOICE-FILE
+                 SEQ-CONTROL-FILE.
