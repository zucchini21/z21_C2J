@@ -4,6 +4,7 @@
       * 契約更新バッチプログラム
       * 満期到来契約を判定し、更新処理または満期通知を出力する
       * COPY: CPYCONTR（契約マスタ共通レコードレイアウト）
+      * COPY: CPYRENWO（更新結果ファイル共通レコードレイアウト）
       * CALL: PREMCALC（保険料再計算サブプログラム）
       *================================================================*
        ENVIRONMENT DIVISION.
@@ -25,24 +26,64 @@
                ASSIGN TO 'ERROUT'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ERR-STATUS.
+           SELECT IN-RENEW-PARAM-FILE
+               ASSIGN TO 'RENWPRM'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RP-PLAN-CODE
+               FILE STATUS IS WS-RP-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CTRCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT OUT-SUMMARY-FILE
+               ASSIGN TO 'SUMRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUM-STATUS.
+           SELECT OUT-ARHOLD-FILE
+               ASSIGN TO 'ARHOLD'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARH-STATUS.
+           SELECT IN-RERUN-CONTROL-FILE
+               ASSIGN TO 'RERUNCTL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RR-CONTRACT-NO
+               FILE STATUS IS WS-RRC-STATUS.
+           SELECT OUT-PAIDUP-FILE
+               ASSIGN TO 'PAIDUPOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PU-STATUS.
+           SELECT OUT-CTLTOTAL-FILE
+               ASSIGN TO 'CTLTOTAL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT OUT-NOTIFY-FILE
+               ASSIGN TO 'NOTIFYOUT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NTF-STATUS.
+      *    未払い契約の猶予期間を実行間で持ち越す制御ファイル
+           SELECT GRACE-CONTROL-FILE
+               ASSIGN TO 'GRACECTL'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GC-CONTRACT-NO
+               FILE STATUS IS WS-GRC-STATUS.
+           SELECT OUT-GRACE-NOTICE-FILE
+               ASSIGN TO 'GRACENOT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GRN-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  IN-CONTRACT-FILE.
-       01  IN-CONTRACT-REC.
            COPY CPYCONTR.
 
+       FD  IN-RENEW-PARAM-FILE.
+           COPY CPYRENWP.
+
        FD  OUT-RENEW-FILE.
-       01  OUT-RENEW-REC.
-           05  RN-CONTRACT-NO        PIC X(10).
-           05  RN-HOLDER-NAME        PIC N(20).
-           05  RN-OLD-END-DATE       PIC 9(8).
-           05  RN-NEW-START-DATE     PIC 9(8).
-           05  RN-NEW-END-DATE       PIC 9(8).
-           05  RN-RENEW-COUNT        PIC 9(2).
-           05  RN-PREMIUM-AMOUNT     PIC 9(7)V99.
-           05  RN-RENEW-TYPE         PIC X(1).
-           05  FILLER                PIC X(24).
+           COPY CPYRENWO.
 
        FD  OUT-EXPIRE-FILE.
        01  OUT-EXPIRE-REC.
@@ -60,18 +101,134 @@
            05  ER-ERROR-MSG          PIC X(50).
            05  FILLER                PIC X(36).
 
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-LAST-CONTRACT-NO   PIC X(10).
+           05  CK-READ-CNT           PIC 9(7).
+           05  CK-RENEW-CNT          PIC 9(7).
+           05  CK-EXPIRE-CNT         PIC 9(7).
+           05  CK-SKIP-CNT           PIC 9(7).
+           05  CK-ERR-RECORD-CNT     PIC 9(7).
+           05  CK-PAIDUP-CNT         PIC 9(7).
+           05  CK-GRACE-CNT          PIC 9(7).
+           05  FILLER                PIC X(6).
+
+       FD  OUT-SUMMARY-FILE.
+       01  OUT-SUMMARY-REC           PIC X(80).
+
+      *    未払い保険料により満期失効した契約の経理保留用抽出ファイル
+       FD  OUT-ARHOLD-FILE.
+       01  OUT-ARHOLD-REC.
+           05  AH-CONTRACT-NO        PIC X(10).
+           05  AH-HOLDER-NAME        PIC N(20).
+           05  AH-END-DATE           PIC 9(8).
+           05  AH-UNPAID-PREMIUM     PIC 9(7)V99.
+           05  FILLER                PIC X(20).
+
+      *    個別再実行対象の契約番号を保持する制御ファイル
+      *    存在すれば、そこに登録された契約番号のみを処理対象とする
+       FD  IN-RERUN-CONTROL-FILE.
+       01  RERUN-CONTROL-REC.
+           05  RR-CONTRACT-NO        PIC X(10).
+           05  FILLER                PIC X(70).
+
+      *    最大更新回数到達契約の据置(保険料払込済)転換結果
+       FD  OUT-PAIDUP-FILE.
+       01  OUT-PAIDUP-REC.
+           05  PU-CONTRACT-NO        PIC X(10).
+           05  PU-HOLDER-NAME        PIC N(20).
+           05  PU-OLD-END-DATE       PIC 9(8).
+           05  PU-CONVERT-DATE       PIC 9(8).
+           05  PU-RENEW-COUNT        PIC 9(2).
+           05  PU-OLD-PREMIUM        PIC 9(7)V99.
+           05  PU-REDUCED-PREMIUM    PIC 9(7)V99.
+           05  FILLER                PIC X(20).
+
+      *    月次監査用の実行控制総計（追記式、実行のたびに1件追加）
+       FD  OUT-CTLTOTAL-FILE.
+           COPY CPYCTLTOT.
+
+      *    満期・更新見送り契約を顧客向け文言で通知担当へ引き渡す抽出
+       FD  OUT-NOTIFY-FILE.
+       01  OUT-NOTIFY-REC.
+           05  NT-CONTRACT-NO        PIC X(10).
+           05  NT-HOLDER-NAME        PIC N(20).
+           05  NT-PLAN-CODE          PIC X(3).
+           05  NT-REASON-MSG         PIC X(40).
+           05  NT-RESPONSE-DEADLINE  PIC 9(8).
+           05  FILLER                PIC X(20).
+
+      *    未払い契約が猶予期間中かどうかを実行間で持ち越す制御レコード
+      *    猶予期間が満了したら本レコードを削除し、満期(UP)へ進める
+       FD  GRACE-CONTROL-FILE.
+       01  GRACE-CONTROL-REC.
+           05  GC-CONTRACT-NO        PIC X(10).
+           05  GC-GRACE-START-DATE   PIC 9(8).
+           05  GC-GRACE-EXPIRE-DATE  PIC 9(8).
+           05  FILLER                PIC X(20).
+
+      *    猶予期間中・猶予期間開始時に契約者へ督促する通知抽出
+       FD  OUT-GRACE-NOTICE-FILE.
+       01  OUT-GRACE-NOTICE-REC.
+           05  GN-CONTRACT-NO        PIC X(10).
+           05  GN-HOLDER-NAME        PIC N(20).
+           05  GN-UNPAID-PREMIUM     PIC 9(7)V99.
+           05  GN-GRACE-DEADLINE     PIC 9(8).
+           05  FILLER                PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-IN-STATUS          PIC X(2).
            05  WS-RNW-STATUS         PIC X(2).
            05  WS-EXP-STATUS         PIC X(2).
            05  WS-ERR-STATUS         PIC X(2).
+           05  WS-RP-STATUS          PIC X(2).
+           05  WS-CKP-STATUS         PIC X(2).
+           05  WS-SUM-STATUS         PIC X(2).
+           05  WS-ARH-STATUS         PIC X(2).
+           05  WS-RRC-STATUS         PIC X(2).
+           05  WS-PU-STATUS          PIC X(2).
+           05  WS-CTL-STATUS         PIC X(2).
+           05  WS-NTF-STATUS         PIC X(2).
+           05  WS-GRC-STATUS         PIC X(2).
+           05  WS-GRN-STATUS         PIC X(2).
 
        01  WS-FLAGS.
            05  WS-EOF-FLAG           PIC X(1) VALUE 'N'.
                88  WS-EOF            VALUE 'Y'.
            05  WS-ERROR-FLAG         PIC X(1) VALUE 'N'.
                88  WS-HAS-ERROR      VALUE 'Y'.
+           05  WS-CKP-RESTART-FLAG   PIC X(1) VALUE 'N'.
+               88  WS-CKP-RESTART    VALUE 'Y'.
+           05  WS-SELECTIVE-FLAG     PIC X(1) VALUE 'N'.
+               88  WS-SELECTIVE-RERUN VALUE 'Y'.
+           05  WS-RERUN-SEL-FLAG     PIC X(1) VALUE 'N'.
+               88  WS-RERUN-SELECTED VALUE 'Y'.
+
+       01  WS-CHECKPOINT-WORK.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 00500.
+           05  WS-SINCE-CKPT-CNT     PIC 9(5) VALUE ZERO.
+           05  WS-CKP-READ-CNT       PIC 9(5) VALUE ZERO.
+           05  WS-CKP-LAST-CONTRACT-NO PIC X(10).
+
+      *    保険種別別の更新件数集計（明細レポート用）
+       01  WS-PLAN-SUMMARY-COUNT     PIC 9(2) VALUE ZERO.
+       01  WS-PLAN-SUMMARY-TABLE.
+           05  WS-PLAN-SUMMARY-ENTRY OCCURS 20 TIMES
+                                     INDEXED BY WS-PLAN-IDX.
+               10  WS-PS-PLAN-CODE   PIC X(3).
+               10  WS-PS-RENEW-CNT   PIC 9(7).
+
+      *    満期理由別の集計（明細レポート用）
+       01  WS-EXPIRE-SUMMARY.
+           05  WS-EXP-UP-CNT         PIC 9(7) VALUE ZERO.
+           05  WS-EXP-NR-CNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-RPT-WORK.
+           05  WS-RPT-LINE           PIC X(80).
+           05  WS-RPT-CNT-EDIT       PIC ZZZ,ZZ9.
+           05  WS-RPT-FOUND-FLAG     PIC X(1) VALUE 'N'.
+               88  WS-RPT-FOUND      VALUE 'Y'.
 
        01  WS-COUNTERS.
            05  WS-READ-CNT           PIC 9(7) VALUE ZERO.
@@ -79,6 +236,10 @@
            05  WS-EXPIRE-CNT         PIC 9(7) VALUE ZERO.
            05  WS-SKIP-CNT           PIC 9(7) VALUE ZERO.
            05  WS-ERROR-CNT          PIC 9(7) VALUE ZERO.
+           05  WS-ERR-RECORD-CNT     PIC 9(7) VALUE ZERO.
+           05  WS-PAIDUP-CNT         PIC 9(7) VALUE ZERO.
+           05  WS-GRACE-CNT          PIC 9(7) VALUE ZERO.
+           05  WS-RECONCILE-TOTAL    PIC 9(7) VALUE ZERO.
 
        01  WS-DATE-WORK.
            05  WS-CURRENT-DATE       PIC 9(8).
@@ -87,10 +248,28 @@
            05  WS-NEW-END            PIC 9(8).
            05  WS-WORK-YEAR          PIC 9(4).
            05  WS-WORK-MONTH         PIC 9(2).
-           05  WS-WORK-DAY           PIC 9(2).
+      *    日(最大31)にRP-ADVANCE-DAYS(9(2)、0-99日の範囲で運用)を
+      *    加算しても桁あふれしないよう、月繰り上げ計算中は3桁で
+      *    保持する（ADJUST-DATEが31未満に正規化した後、
+      *    WS-WORK-DAY-OUTへ2桁で払い出す）
+           05  WS-WORK-DAY           PIC 9(3).
+           05  WS-WORK-DAY-OUT       PIC 9(2).
 
        01  WS-CONSTANTS.
+           05  WS-DEFAULT-ADVANCE-DAYS PIC 9(3) VALUE 060.
            05  WS-ADVANCE-DAYS       PIC 9(3) VALUE 060.
+      *    据置(保険料払込済)転換時の保険料低減率
+           05  WS-PAIDUP-REDUCTION-RATE PIC 9(1)V9(4) VALUE 0.5000.
+      *    顧客通知の回答期限（通知日からの日数）
+           05  WS-NOTIFY-RESPONSE-DAYS PIC 9(3) VALUE 030.
+      *    未払い契約に与える猶予期間（日数）
+           05  WS-GRACE-PERIOD-DAYS  PIC 9(3) VALUE 030.
+
+       01  WS-NOTIFY-WORK.
+           05  WS-NOTIFY-REASON-MSG  PIC X(40).
+
+      *    検証エラーコード・メッセージ・重大度カタログ
+       COPY CPYERRCAT.
 
       *    PREMCALC呼出用パラメータ
        01  WS-PREMCALC-PARAMS.
@@ -98,26 +277,137 @@
            05  WS-PM-CURRENT-PREMIUM PIC 9(7)V99.
            05  WS-PM-PLAN-CODE       PIC X(3).
            05  WS-PM-RENEW-COUNT     PIC 9(2).
+           05  WS-PM-CURRENCY-CODE   PIC X(3).
            05  WS-PM-NEW-PREMIUM     PIC 9(7)V99.
            05  WS-PM-RETURN-CODE     PIC 9(2).
+           05  WS-PM-WITHHOLD-FLAG   PIC X(1).
+               88  WS-PM-WITHHOLD    VALUE 'Y'.
+           05  WS-PM-LAST-CALL-FLAG  PIC X(1) VALUE 'N'.
+               88  WS-PM-LAST-CALL   VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INIT-PROCESS.
-           PERFORM READ-CONTRACT.
+           IF WS-CKP-RESTART
+               PERFORM SKIP-TO-RESTART-POINT
+           ELSE
+               PERFORM READ-CONTRACT
+           END-IF.
            PERFORM RENEW-LOOP
                UNTIL WS-EOF.
            PERFORM TERM-PROCESS.
            STOP RUN.
 
        INIT-PROCESS.
-           OPEN INPUT  IN-CONTRACT-FILE.
+           OPEN INPUT  IN-CONTRACT-FILE
+                        IN-RENEW-PARAM-FILE.
            OPEN OUTPUT OUT-RENEW-FILE
                         OUT-EXPIRE-FILE
-                        OUT-ERROR-FILE.
+                        OUT-ERROR-FILE
+                        OUT-SUMMARY-FILE
+                        OUT-ARHOLD-FILE
+                        OUT-PAIDUP-FILE
+                        OUT-NOTIFY-FILE
+                        OUT-GRACE-NOTICE-FILE.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
-      *    満期判定基準日 = 現在日 + 60日
-           PERFORM CALC-CHECK-DATE.
+           PERFORM RESTART-CHECK.
+           PERFORM OPEN-RERUN-CONTROL.
+           PERFORM OPEN-CTLTOTAL.
+           PERFORM OPEN-GRACE-CONTROL.
+           PERFORM LOAD-ERROR-CATALOG.
+
+      *    検証エラーコード別のメッセージ・重大度を設定する
+       LOAD-ERROR-CATALOG.
+           MOVE 'E001' TO WS-EC-CODE(1).
+           MOVE '契約番号が空白です' TO WS-EC-MESSAGE(1).
+           MOVE 'R' TO WS-EC-SEVERITY(1).
+           MOVE 'E002' TO WS-EC-CODE(2).
+           MOVE '終了日が開始日より前です'
+               TO WS-EC-MESSAGE(2).
+           MOVE 'R' TO WS-EC-SEVERITY(2).
+           MOVE 'E003' TO WS-EC-CODE(3).
+           MOVE '保険料計算エラー' TO WS-EC-MESSAGE(3).
+           MOVE 'R' TO WS-EC-SEVERITY(3).
+           MOVE 'E004' TO WS-EC-CODE(4).
+           MOVE '円建て以外のため要確認'
+               TO WS-EC-MESSAGE(4).
+           MOVE 'R' TO WS-EC-SEVERITY(4).
+
+      *    実行控制総計ファイルは実行のたびに追記する
+      *    （初回実行時は新規作成にフォールバックする）
+       OPEN-CTLTOTAL.
+           OPEN EXTEND OUT-CTLTOTAL-FILE.
+           IF WS-CTL-STATUS = '35' OR '05'
+               CLOSE OUT-CTLTOTAL-FILE
+               OPEN OUTPUT OUT-CTLTOTAL-FILE
+           END-IF.
+
+      *    未払い契約の猶予期間制御ファイルを更新モードで開く
+      *    初回実行時は未作成のため、新規作成してから開き直す
+       OPEN-GRACE-CONTROL.
+           OPEN I-O GRACE-CONTROL-FILE.
+           IF WS-GRC-STATUS = '35'
+               OPEN OUTPUT GRACE-CONTROL-FILE
+               CLOSE GRACE-CONTROL-FILE
+               OPEN I-O GRACE-CONTROL-FILE
+           END-IF.
+
+      *    個別再実行制御ファイルが存在すれば、登録された契約番号
+      *    のみを処理対象とする選択実行モードに切り替える
+       OPEN-RERUN-CONTROL.
+           OPEN INPUT IN-RERUN-CONTROL-FILE.
+           IF WS-RRC-STATUS = '00'
+               SET WS-SELECTIVE-RERUN TO TRUE
+           END-IF.
+
+      *    前回異常終了時のチェックポイントを確認し、あれば
+      *    そこから再開する（なければ新規にログを作成する）
+       RESTART-CHECK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKP-STATUS = '00'
+               PERFORM UNTIL WS-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CKP-READ-CNT
+                   END-READ
+               END-PERFORM
+               MOVE 'N' TO WS-EOF-FLAG
+               CLOSE CHECKPOINT-FILE
+               IF WS-CKP-READ-CNT > 0
+                   SET WS-CKP-RESTART TO TRUE
+                   MOVE CK-LAST-CONTRACT-NO TO WS-CKP-LAST-CONTRACT-NO
+                   MOVE CK-READ-CNT   TO WS-READ-CNT
+                   MOVE CK-RENEW-CNT  TO WS-RENEW-CNT
+                   MOVE CK-EXPIRE-CNT TO WS-EXPIRE-CNT
+                   MOVE CK-SKIP-CNT   TO WS-SKIP-CNT
+                   MOVE CK-ERR-RECORD-CNT TO WS-ERR-RECORD-CNT
+                   MOVE CK-PAIDUP-CNT TO WS-PAIDUP-CNT
+                   MOVE CK-GRACE-CNT  TO WS-GRACE-CNT
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      *    再開時、前回チェックポイント済みの契約までを
+      *    件数を積み増さずに読み飛ばす
+       SKIP-TO-RESTART-POINT.
+           PERFORM READ-CONTRACT-RAW.
+           PERFORM UNTIL WS-EOF
+                   OR CT-CONTRACT-NO > WS-CKP-LAST-CONTRACT-NO
+               PERFORM READ-CONTRACT-RAW
+           END-PERFORM.
+           IF NOT WS-EOF
+               ADD 1 TO WS-READ-CNT
+           END-IF.
+
+       READ-CONTRACT-RAW.
+           READ IN-CONTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
 
        READ-CONTRACT.
            READ IN-CONTRACT-FILE
@@ -127,16 +417,45 @@
                    ADD 1 TO WS-READ-CNT
            END-READ.
 
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CKPT-CNT.
+           IF WS-SINCE-CKPT-CNT >= WS-CHECKPOINT-INTERVAL
+               MOVE CT-CONTRACT-NO TO CK-LAST-CONTRACT-NO
+               MOVE WS-READ-CNT    TO CK-READ-CNT
+               MOVE WS-RENEW-CNT   TO CK-RENEW-CNT
+               MOVE WS-EXPIRE-CNT  TO CK-EXPIRE-CNT
+               MOVE WS-SKIP-CNT    TO CK-SKIP-CNT
+               MOVE WS-ERR-RECORD-CNT TO CK-ERR-RECORD-CNT
+               MOVE WS-PAIDUP-CNT  TO CK-PAIDUP-CNT
+               MOVE WS-GRACE-CNT   TO CK-GRACE-CNT
+               WRITE CHECKPOINT-REC
+               MOVE ZERO TO WS-SINCE-CKPT-CNT
+           END-IF.
+
        CALC-CHECK-DATE.
+           PERFORM LOOKUP-ADVANCE-DAYS.
            MOVE WS-CURRENT-DATE(1:4) TO WS-WORK-YEAR.
            MOVE WS-CURRENT-DATE(5:2) TO WS-WORK-MONTH.
            MOVE WS-CURRENT-DATE(7:2) TO WS-WORK-DAY.
            ADD WS-ADVANCE-DAYS TO WS-WORK-DAY.
            PERFORM ADJUST-DATE.
-           STRING WS-WORK-YEAR WS-WORK-MONTH WS-WORK-DAY
+           STRING WS-WORK-YEAR WS-WORK-MONTH WS-WORK-DAY-OUT
                DELIMITED BY SIZE
                INTO WS-CHECK-DATE.
 
+       LOOKUP-ADVANCE-DAYS.
+      *    保険種別コード別の満期案内リードタイムをRENWPRMから取得する
+      *    該当がなければ既定値(60日)を使用する
+           MOVE CT-PLAN-CODE TO RP-PLAN-CODE.
+           READ IN-RENEW-PARAM-FILE
+               INVALID KEY
+                   MOVE WS-DEFAULT-ADVANCE-DAYS TO WS-ADVANCE-DAYS
+               NOT INVALID KEY
+                   MOVE RP-ADVANCE-DAYS TO WS-ADVANCE-DAYS
+           END-READ.
+
+      *    WS-WORK-DAYを31未満になるまで月へ繰り上げたのち、
+      *    2桁のWS-WORK-DAY-OUTへ払い出す
        ADJUST-DATE.
            PERFORM UNTIL WS-WORK-DAY < 31
                SUBTRACT 30 FROM WS-WORK-DAY
@@ -146,25 +465,46 @@
                    ADD 1 TO WS-WORK-YEAR
                END-IF
            END-PERFORM.
+           MOVE WS-WORK-DAY TO WS-WORK-DAY-OUT.
 
        RENEW-LOOP.
            MOVE 'N' TO WS-ERROR-FLAG.
+           PERFORM CALC-CHECK-DATE.
            PERFORM VALIDATE-CONTRACT.
-           IF NOT WS-HAS-ERROR
-               PERFORM CHECK-EXPIRY
+           IF WS-HAS-ERROR
+               ADD 1 TO WS-ERR-RECORD-CNT
+           ELSE
+               SET WS-RERUN-SELECTED TO TRUE
+               IF WS-SELECTIVE-RERUN
+                   PERFORM CHECK-RERUN-SELECTED
+               END-IF
+               IF WS-RERUN-SELECTED
+                   PERFORM CHECK-EXPIRY
+               ELSE
+                   ADD 1 TO WS-SKIP-CNT
+               END-IF
            END-IF.
+           PERFORM WRITE-CHECKPOINT.
            PERFORM READ-CONTRACT.
 
+      *    選択実行モード時、契約番号が制御ファイルに登録されて
+      *    いるかを判定する（未登録なら今回の実行対象外とする）
+       CHECK-RERUN-SELECTED.
+           MOVE CT-CONTRACT-NO TO RR-CONTRACT-NO.
+           READ IN-RERUN-CONTROL-FILE
+               INVALID KEY
+                   SET WS-RERUN-SEL-FLAG TO 'N'
+               NOT INVALID KEY
+                   SET WS-RERUN-SELECTED TO TRUE
+           END-READ.
+
        VALIDATE-CONTRACT.
            IF CT-CONTRACT-NO = SPACES
                MOVE 'E001' TO ER-ERROR-CODE
-               MOVE '契約番号が空白です' TO ER-ERROR-MSG
                PERFORM WRITE-ERROR
            END-IF.
            IF CT-END-DATE < CT-START-DATE
-               MOVE CT-CONTRACT-NO TO ER-CONTRACT-NO
                MOVE 'E002' TO ER-ERROR-CODE
-               MOVE '終了日が開始日より前です' TO ER-ERROR-MSG
                PERFORM WRITE-ERROR
            END-IF.
 
@@ -173,12 +513,22 @@
                ADD 1 TO WS-SKIP-CNT
            ELSE
                EVALUATE TRUE
-                   WHEN CT-HAS-UNPAID
-                       PERFORM WRITE-EXPIRE-UNPAID
+      *            更新不可・最大更新回数到達は、未払いの有無によらず
+      *            それぞれ更新不可満了・据置保険転換を優先する
+      *            （猶予期間による督促は、更新継続の見込みがある
+      *              未払い契約に限る）
                    WHEN CT-NO-RENEW
                        PERFORM WRITE-EXPIRE-NO-RENEW
                    WHEN CT-RENEW-COUNT >= CT-MAX-RENEW
-                       PERFORM WRITE-EXPIRE-MAX-RENEW
+                       PERFORM PROCESS-PAIDUP-CONVERSION
+      *            未払い契約は即座に失効させず、猶予期間を与えて
+      *            督促する（猶予満了後の再実行で初めて満期扱いとする）
+                   WHEN CT-HAS-UNPAID
+                       PERFORM PROCESS-GRACE-PERIOD
+      *            請求書払いは口座からの自動引落ができないため、
+      *            自動更新契約でも手動更新（請求書再発行）扱いとする
+                   WHEN CT-AUTO-RENEW AND CT-PAY-INVOICE
+                       PERFORM PROCESS-MANUAL-RENEW
                    WHEN CT-AUTO-RENEW
                        PERFORM PROCESS-AUTO-RENEW
                    WHEN CT-MANUAL-RENEW
@@ -186,52 +536,102 @@
                END-EVALUATE
            END-IF.
 
+      *    CALC-PREMIUMが確認要（RC=99/02）で保留とした場合は、
+      *    更新結果を確定させず、WRITE-ERRORが記録した確認済み
+      *    エラー件数（WS-ERR-RECORD-CNT）にのみ計上する
        PROCESS-AUTO-RENEW.
            PERFORM CALC-NEW-DATES.
            PERFORM CALC-PREMIUM.
-           MOVE CT-CONTRACT-NO      TO RN-CONTRACT-NO.
-           MOVE CT-HOLDER-NAME      TO RN-HOLDER-NAME.
-           MOVE CT-END-DATE         TO RN-OLD-END-DATE.
-           MOVE WS-NEW-START        TO RN-NEW-START-DATE.
-           MOVE WS-NEW-END          TO RN-NEW-END-DATE.
-           ADD 1 TO CT-RENEW-COUNT
-               GIVING RN-RENEW-COUNT.
-           MOVE WS-PM-NEW-PREMIUM   TO RN-PREMIUM-AMOUNT.
-           MOVE 'A' TO RN-RENEW-TYPE.
-           WRITE OUT-RENEW-REC.
-           ADD 1 TO WS-RENEW-CNT.
+           IF NOT WS-PM-WITHHOLD
+               MOVE CT-CONTRACT-NO      TO RN-CONTRACT-NO
+               MOVE CT-HOLDER-NAME      TO RN-HOLDER-NAME
+               MOVE CT-END-DATE         TO RN-OLD-END-DATE
+               MOVE WS-NEW-START        TO RN-NEW-START-DATE
+               MOVE WS-NEW-END          TO RN-NEW-END-DATE
+               ADD 1 TO CT-RENEW-COUNT
+                   GIVING RN-RENEW-COUNT
+               MOVE WS-PM-NEW-PREMIUM   TO RN-PREMIUM-AMOUNT
+               MOVE 'A' TO RN-RENEW-TYPE
+               WRITE OUT-RENEW-REC
+               ADD 1 TO WS-RENEW-CNT
+               PERFORM TALLY-PLAN-SUMMARY
+           END-IF.
 
        PROCESS-MANUAL-RENEW.
            PERFORM CALC-NEW-DATES.
            PERFORM CALC-PREMIUM.
-           MOVE CT-CONTRACT-NO      TO RN-CONTRACT-NO.
-           MOVE CT-HOLDER-NAME      TO RN-HOLDER-NAME.
-           MOVE CT-END-DATE         TO RN-OLD-END-DATE.
-           MOVE WS-NEW-START        TO RN-NEW-START-DATE.
-           MOVE WS-NEW-END          TO RN-NEW-END-DATE.
-           ADD 1 TO CT-RENEW-COUNT
-               GIVING RN-RENEW-COUNT.
-           MOVE WS-PM-NEW-PREMIUM   TO RN-PREMIUM-AMOUNT.
-           MOVE 'M' TO RN-RENEW-TYPE.
-           WRITE OUT-RENEW-REC.
-           ADD 1 TO WS-RENEW-CNT.
+           IF NOT WS-PM-WITHHOLD
+               MOVE CT-CONTRACT-NO      TO RN-CONTRACT-NO
+               MOVE CT-HOLDER-NAME      TO RN-HOLDER-NAME
+               MOVE CT-END-DATE         TO RN-OLD-END-DATE
+               MOVE WS-NEW-START        TO RN-NEW-START-DATE
+               MOVE WS-NEW-END          TO RN-NEW-END-DATE
+               ADD 1 TO CT-RENEW-COUNT
+                   GIVING RN-RENEW-COUNT
+               MOVE WS-PM-NEW-PREMIUM   TO RN-PREMIUM-AMOUNT
+               MOVE 'M' TO RN-RENEW-TYPE
+               WRITE OUT-RENEW-REC
+               ADD 1 TO WS-RENEW-CNT
+               PERFORM TALLY-PLAN-SUMMARY
+           END-IF.
+
+      *    保険種別コード別の更新件数集計テーブルを更新する
+       TALLY-PLAN-SUMMARY.
+           SET WS-RPT-FOUND-FLAG TO 'N'.
+           SET WS-PLAN-IDX TO 1.
+           PERFORM UNTIL WS-PLAN-IDX > WS-PLAN-SUMMARY-COUNT
+                   OR WS-RPT-FOUND
+               IF WS-PS-PLAN-CODE(WS-PLAN-IDX) = CT-PLAN-CODE
+                   ADD 1 TO WS-PS-RENEW-CNT(WS-PLAN-IDX)
+                   SET WS-RPT-FOUND TO TRUE
+               ELSE
+                   SET WS-PLAN-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+           IF NOT WS-RPT-FOUND
+                   AND WS-PLAN-SUMMARY-COUNT < 20
+               ADD 1 TO WS-PLAN-SUMMARY-COUNT
+               SET WS-PLAN-IDX TO WS-PLAN-SUMMARY-COUNT
+               MOVE CT-PLAN-CODE TO WS-PS-PLAN-CODE(WS-PLAN-IDX)
+               MOVE 1 TO WS-PS-RENEW-CNT(WS-PLAN-IDX)
+           END-IF.
 
        CALC-PREMIUM.
            MOVE CT-RENEW-TYPE       TO WS-PM-RENEW-TYPE.
            MOVE CT-PREMIUM-AMOUNT   TO WS-PM-CURRENT-PREMIUM.
            MOVE CT-PLAN-CODE        TO WS-PM-PLAN-CODE.
            MOVE CT-RENEW-COUNT      TO WS-PM-RENEW-COUNT.
-           CALL 'PREMCALC' USING WS-PM-RENEW-TYPE
+           MOVE CT-CURRENCY-CODE    TO WS-PM-CURRENCY-CODE.
+           CALL 'PREMCALC' USING CT-CONTRACT-NO
+                                   WS-PM-RENEW-TYPE
                                    WS-PM-CURRENT-PREMIUM
                                    WS-PM-PLAN-CODE
                                    WS-PM-RENEW-COUNT
+                                   WS-PM-CURRENCY-CODE
                                    WS-PM-NEW-PREMIUM
-                                   WS-PM-RETURN-CODE.
-           IF WS-PM-RETURN-CODE NOT = ZERO
-               MOVE CT-CONTRACT-NO TO ER-CONTRACT-NO
+                                   WS-PM-RETURN-CODE
+                                   WS-PM-LAST-CALL-FLAG.
+           MOVE 'N' TO WS-PM-WITHHOLD-FLAG.
+           IF WS-PM-RETURN-CODE = 99
                MOVE 'E003' TO ER-ERROR-CODE
-               MOVE '保険料計算エラー' TO ER-ERROR-MSG
                PERFORM WRITE-ERROR
+               SET WS-PM-WITHHOLD TO TRUE
+               ADD 1 TO WS-ERR-RECORD-CNT
+           END-IF.
+      *    円建て以外の通貨は自動計算結果を確定させず、PREMCALCが
+      *    登録した確認キューでの人手確認待ちとし、今回の更新は見送る
+           IF WS-PM-RETURN-CODE = 02
+               MOVE 'E004' TO ER-ERROR-CODE
+               PERFORM WRITE-ERROR
+               SET WS-PM-WITHHOLD TO TRUE
+               ADD 1 TO WS-ERR-RECORD-CNT
+           END-IF.
+      *    上限到達（RC=01）は算出エラーではなく正常な業務結果の
+      *    ため引き続きOUT-ERROR-FILEには記録しないが、更新価格は
+      *    PREMREVで確認されるまで確定させず、今回の更新は見送る
+           IF WS-PM-RETURN-CODE = 01
+               SET WS-PM-WITHHOLD TO TRUE
+               ADD 1 TO WS-ERR-RECORD-CNT
            END-IF.
 
        CALC-NEW-DATES.
@@ -243,46 +643,365 @@
                DELIMITED BY SIZE
                INTO WS-NEW-END.
 
+      *    未払い契約の猶予期間制御ファイルを確認し、初回は猶予期間を
+      *    開始、猶予満了済みなら満期(UP)処理へ進める
+       PROCESS-GRACE-PERIOD.
+           MOVE CT-CONTRACT-NO TO GC-CONTRACT-NO.
+           READ GRACE-CONTROL-FILE
+               INVALID KEY
+                   PERFORM START-GRACE-PERIOD
+               NOT INVALID KEY
+                   PERFORM CONTINUE-GRACE-PERIOD
+           END-READ.
+
+      *    今回初めて未払いを検知した契約について、猶予期間の
+      *    開始日・満了日を制御ファイルへ登録し、督促通知を出す
+       START-GRACE-PERIOD.
+           MOVE CT-CONTRACT-NO TO GC-CONTRACT-NO.
+           MOVE WS-CURRENT-DATE TO GC-GRACE-START-DATE.
+           PERFORM CALC-GRACE-EXPIRE-DATE.
+           WRITE GRACE-CONTROL-REC
+               INVALID KEY
+                   DISPLAY '猶予期間登録エラー: ' WS-GRC-STATUS
+               NOT INVALID KEY
+                   PERFORM WRITE-GRACE-NOTICE
+                   ADD 1 TO WS-GRACE-CNT
+           END-WRITE.
+
+      *    既に猶予期間中の契約について、満了日に達していれば
+      *    制御ファイルを削除して満期(UP)処理へ進め、
+      *    未達なら督促通知を再送して猶予を継続する
+       CONTINUE-GRACE-PERIOD.
+           IF WS-CURRENT-DATE >= GC-GRACE-EXPIRE-DATE
+               DELETE GRACE-CONTROL-FILE
+                   INVALID KEY
+                       DISPLAY '猶予期間解除エラー: '
+                               WS-GRC-STATUS
+               END-DELETE
+               PERFORM WRITE-EXPIRE-UNPAID
+           ELSE
+               PERFORM WRITE-GRACE-NOTICE
+               ADD 1 TO WS-GRACE-CNT
+           END-IF.
+
+      *    猶予期間開始日から猶予日数を加算し、猶予満了日を算出する
+       CALC-GRACE-EXPIRE-DATE.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-WORK-YEAR.
+           MOVE WS-CURRENT-DATE(5:2) TO WS-WORK-MONTH.
+           MOVE WS-CURRENT-DATE(7:2) TO WS-WORK-DAY.
+           ADD WS-GRACE-PERIOD-DAYS TO WS-WORK-DAY.
+           PERFORM ADJUST-DATE.
+           STRING WS-WORK-YEAR WS-WORK-MONTH WS-WORK-DAY-OUT
+               DELIMITED BY SIZE
+               INTO GC-GRACE-EXPIRE-DATE.
+
+      *    未払い契約の猶予期間中・開始時に督促通知を出力する
+       WRITE-GRACE-NOTICE.
+           MOVE CT-CONTRACT-NO      TO GN-CONTRACT-NO.
+           MOVE CT-HOLDER-NAME      TO GN-HOLDER-NAME.
+           MOVE CT-PREMIUM-AMOUNT   TO GN-UNPAID-PREMIUM.
+           MOVE GC-GRACE-EXPIRE-DATE TO GN-GRACE-DEADLINE.
+           WRITE OUT-GRACE-NOTICE-REC.
+
        WRITE-EXPIRE-UNPAID.
            MOVE CT-CONTRACT-NO  TO EX-CONTRACT-NO.
            MOVE CT-HOLDER-NAME  TO EX-HOLDER-NAME.
            MOVE CT-END-DATE     TO EX-END-DATE.
            MOVE 'UP' TO EX-EXPIRE-REASON.
-           MOVE '未払い保険料あり - 更新不可' TO EX-EXPIRE-MSG.
+           MOVE '未払い保険料あり - 更新不可'
+               TO EX-EXPIRE-MSG.
            WRITE OUT-EXPIRE-REC.
            ADD 1 TO WS-EXPIRE-CNT.
+           ADD 1 TO WS-EXP-UP-CNT.
+           PERFORM WRITE-ARHOLD-EXTRACT.
+           MOVE '保険料未払いのため更新できません'
+               TO WS-NOTIFY-REASON-MSG.
+           PERFORM WRITE-CUSTOMER-NOTIFY.
+
+      *    未払い保険料あり失効契約を経理保留（AR-HOLD）抽出へ出力する
+       WRITE-ARHOLD-EXTRACT.
+           MOVE CT-CONTRACT-NO      TO AH-CONTRACT-NO.
+           MOVE CT-HOLDER-NAME      TO AH-HOLDER-NAME.
+           MOVE CT-END-DATE         TO AH-END-DATE.
+           MOVE CT-PREMIUM-AMOUNT   TO AH-UNPAID-PREMIUM.
+           WRITE OUT-ARHOLD-REC.
+
+      *    満期・更新見送り契約を顧客向け文言で通知用抽出へ出力する
+       WRITE-CUSTOMER-NOTIFY.
+           MOVE CT-CONTRACT-NO      TO NT-CONTRACT-NO.
+           MOVE CT-HOLDER-NAME      TO NT-HOLDER-NAME.
+           MOVE CT-PLAN-CODE        TO NT-PLAN-CODE.
+           MOVE WS-NOTIFY-REASON-MSG TO NT-REASON-MSG.
+           PERFORM CALC-NOTIFY-DEADLINE.
+           WRITE OUT-NOTIFY-REC.
+
+      *    通知日から回答期限日数を加算し、顧客への回答期限日を算出する
+       CALC-NOTIFY-DEADLINE.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-WORK-YEAR.
+           MOVE WS-CURRENT-DATE(5:2) TO WS-WORK-MONTH.
+           MOVE WS-CURRENT-DATE(7:2) TO WS-WORK-DAY.
+           ADD WS-NOTIFY-RESPONSE-DAYS TO WS-WORK-DAY.
+           PERFORM ADJUST-DATE.
+           STRING WS-WORK-YEAR WS-WORK-MONTH WS-WORK-DAY-OUT
+               DELIMITED BY SIZE
+               INTO NT-RESPONSE-DEADLINE.
 
        WRITE-EXPIRE-NO-RENEW.
            MOVE CT-CONTRACT-NO  TO EX-CONTRACT-NO.
            MOVE CT-HOLDER-NAME  TO EX-HOLDER-NAME.
            MOVE CT-END-DATE     TO EX-END-DATE.
            MOVE 'NR' TO EX-EXPIRE-REASON.
-           MOVE '更新不可契約（契約者意思）' TO EX-EXPIRE-MSG.
+           MOVE '更新不可契約（契約者意思）'
+               TO EX-EXPIRE-MSG.
            WRITE OUT-EXPIRE-REC.
            ADD 1 TO WS-EXPIRE-CNT.
+           ADD 1 TO WS-EXP-NR-CNT.
+           MOVE 'ご契約は更新されませんでした'
+               TO WS-NOTIFY-REASON-MSG.
+           PERFORM WRITE-CUSTOMER-NOTIFY.
 
-       WRITE-EXPIRE-MAX-RENEW.
-           MOVE CT-CONTRACT-NO  TO EX-CONTRACT-NO.
-           MOVE CT-HOLDER-NAME  TO EX-HOLDER-NAME.
-           MOVE CT-END-DATE     TO EX-END-DATE.
-           MOVE 'MX' TO EX-EXPIRE-REASON.
-           MOVE '最大更新回数到達' TO EX-EXPIRE-MSG.
-           WRITE OUT-EXPIRE-REC.
-           ADD 1 TO WS-EXPIRE-CNT.
+      *    最大更新回数到達契約を、保険金額・保険料を低減した
+      *    据置(保険料払込済)保険への転換結果として出力する
+       PROCESS-PAIDUP-CONVERSION.
+           MOVE CT-CONTRACT-NO      TO PU-CONTRACT-NO.
+           MOVE CT-HOLDER-NAME      TO PU-HOLDER-NAME.
+           MOVE CT-END-DATE         TO PU-OLD-END-DATE.
+           MOVE WS-CURRENT-DATE     TO PU-CONVERT-DATE.
+           MOVE CT-RENEW-COUNT      TO PU-RENEW-COUNT.
+           MOVE CT-PREMIUM-AMOUNT   TO PU-OLD-PREMIUM.
+           COMPUTE PU-REDUCED-PREMIUM =
+               CT-PREMIUM-AMOUNT * WS-PAIDUP-REDUCTION-RATE.
+           WRITE OUT-PAIDUP-REC.
+           ADD 1 TO WS-PAIDUP-CNT.
 
+      *    エラーコードに対応するメッセージ・重大度をカタログから
+      *    取得する（REJECTのみ契約を後続処理からブロックする）
        WRITE-ERROR.
-           SET WS-HAS-ERROR TO TRUE.
+           PERFORM LOOKUP-ERROR-CATALOG.
+           IF WS-EC-FOUND
+               IF WS-EC-REJECT(WS-EC-IDX)
+                   SET WS-HAS-ERROR TO TRUE
+               END-IF
+           ELSE
+               SET WS-HAS-ERROR TO TRUE
+           END-IF.
            MOVE CT-CONTRACT-NO TO ER-CONTRACT-NO.
            WRITE OUT-ERROR-REC.
            ADD 1 TO WS-ERROR-CNT.
 
+       LOOKUP-ERROR-CATALOG.
+           MOVE 'N' TO WS-EC-FOUND-FLAG.
+           MOVE SPACES TO ER-ERROR-MSG.
+           SET WS-EC-IDX TO 1.
+           SEARCH WS-EC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-EC-CODE(WS-EC-IDX) = ER-ERROR-CODE
+                   MOVE WS-EC-MESSAGE(WS-EC-IDX) TO ER-ERROR-MSG
+                   SET WS-EC-FOUND TO TRUE
+           END-SEARCH.
+
+      *    保険種別別・満期理由別の明細を含む更新結果レポートを
+      *    OUT-SUMMARY-FILEへ出力する
+       WRITE-SUMMARY-REPORT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           MOVE '***** 契約更新処理 結果報告書 *****'
+               TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           MOVE '< 保険種別コード別 更新件数 >'
+               TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+           SET WS-PLAN-IDX TO 1.
+           PERFORM UNTIL WS-PLAN-IDX > WS-PLAN-SUMMARY-COUNT
+               MOVE WS-PS-RENEW-CNT(WS-PLAN-IDX) TO WS-RPT-CNT-EDIT
+               MOVE SPACES TO OUT-SUMMARY-REC
+               STRING '  種別: ' WS-PS-PLAN-CODE(WS-PLAN-IDX)
+                      '   件数: ' WS-RPT-CNT-EDIT
+                   DELIMITED BY SIZE
+                   INTO OUT-SUMMARY-REC
+               END-STRING
+               WRITE OUT-SUMMARY-REC
+               SET WS-PLAN-IDX UP BY 1
+           END-PERFORM.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           MOVE '< 満期理由別 件数 >' TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-EXP-UP-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  未払い保険料(UP):     ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-EXP-NR-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  更新不可(NR):        ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           MOVE '< 据置(保険料払込済)転換 件数 >'
+               TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-PAIDUP-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  最大更新到達転換: ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           MOVE '< 未払い猶予期間 件数 >' TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-GRACE-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  猶予期間中(継続含む): ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           MOVE '< 全体集計 >' TO OUT-SUMMARY-REC.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-READ-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  読込件数:    ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-RENEW-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  更新件数:    ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-EXPIRE-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  満期件数:    ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-SKIP-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  スキップ件数: ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-ERROR-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  エラー件数:  ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-PAIDUP-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  据置転換件数: ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+           MOVE WS-GRACE-CNT TO WS-RPT-CNT-EDIT.
+           MOVE SPACES TO OUT-SUMMARY-REC.
+           STRING '  猶予期間件数: ' WS-RPT-CNT-EDIT
+               DELIMITED BY SIZE
+               INTO OUT-SUMMARY-REC
+           END-STRING.
+           WRITE OUT-SUMMARY-REC.
+
+      *    PREMCALCは複数回CALLされる間ファイルを開いたままなので、
+      *    最終呼出であることを知らせ、確認キュー等を確実に閉じさせる
+       CLOSE-PREMCALC.
+           SET WS-PM-LAST-CALL TO TRUE.
+           CALL 'PREMCALC' USING CT-CONTRACT-NO
+                                   WS-PM-RENEW-TYPE
+                                   WS-PM-CURRENT-PREMIUM
+                                   WS-PM-PLAN-CODE
+                                   WS-PM-RENEW-COUNT
+                                   WS-PM-CURRENCY-CODE
+                                   WS-PM-NEW-PREMIUM
+                                   WS-PM-RETURN-CODE
+                                   WS-PM-LAST-CALL-FLAG.
+
        TERM-PROCESS.
            DISPLAY '読込件数:   ' WS-READ-CNT.
            DISPLAY '更新件数:   ' WS-RENEW-CNT.
            DISPLAY '満期件数:   ' WS-EXPIRE-CNT.
            DISPLAY 'スキップ件数: ' WS-SKIP-CNT.
            DISPLAY 'エラー件数:  ' WS-ERROR-CNT.
+           DISPLAY 'エラー契約件数: ' WS-ERR-RECORD-CNT.
+           DISPLAY '据置転換件数: ' WS-PAIDUP-CNT.
+           DISPLAY '猶予期間件数: ' WS-GRACE-CNT.
+           PERFORM RECONCILE-COUNTS.
+           PERFORM WRITE-SUMMARY-REPORT.
+           PERFORM WRITE-CONTROL-TOTALS.
+           PERFORM CLOSE-PREMCALC.
            CLOSE IN-CONTRACT-FILE
+                 IN-RENEW-PARAM-FILE
                  OUT-RENEW-FILE
                  OUT-EXPIRE-FILE
-                 OUT-ERROR-FILE.
+                 OUT-ERROR-FILE
+                 OUT-SUMMARY-FILE
+                 OUT-ARHOLD-FILE
+                 OUT-PAIDUP-FILE
+                 OUT-CTLTOTAL-FILE
+                 OUT-NOTIFY-FILE
+                 GRACE-CONTROL-FILE
+                 OUT-GRACE-NOTICE-FILE.
+           IF WS-SELECTIVE-RERUN
+               CLOSE IN-RERUN-CONTROL-FILE
+           END-IF.
+      *    正常終了したのでチェックポイントログをクリアする
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *    月次監査用に本回実行の件数を実行控制総計ファイルへ1件追記する
+       WRITE-CONTROL-TOTALS.
+           MOVE WS-CURRENT-DATE TO CTL-RUN-DATE.
+           MOVE 'CONTRENW' TO CTL-PROGRAM-ID.
+           MOVE WS-READ-CNT TO CTL-READ-CNT.
+           COMPUTE CTL-WRITE-CNT =
+               WS-RENEW-CNT + WS-EXPIRE-CNT + WS-PAIDUP-CNT
+                            + WS-GRACE-CNT.
+           MOVE WS-ERR-RECORD-CNT TO CTL-ERROR-CNT.
+           WRITE CONTROL-TOTALS-REC.
+
+      *    読込件数 = 更新件数 + 満期件数 + スキップ件数 + エラー契約件数
+      *             + 据置転換件数 + 猶予期間件数
+      *    となることを検証し、不一致の場合は異常終了コードを返す
+      *    （猶予期間に入った契約は、満了して満期(UP)処理に回るまで
+      *      更新にも満期にも数えない別カテゴリとして扱う）
+       RECONCILE-COUNTS.
+           COMPUTE WS-RECONCILE-TOTAL =
+               WS-RENEW-CNT + WS-EXPIRE-CNT
+                            + WS-SKIP-CNT + WS-ERR-RECORD-CNT
+                            + WS-PAIDUP-CNT + WS-GRACE-CNT.
+           IF WS-RECONCILE-TOTAL = WS-READ-CNT
+               DISPLAY '件数照合: OK'
+           ELSE
+               DISPLAY '件数照合: 不一致 読込=' WS-READ-CNT
+                       ' 合計=' WS-RECONCILE-TOTAL
+               MOVE 08 TO RETURN-CODE
+           END-IF.
