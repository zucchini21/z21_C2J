@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTEXTR.
+      *================================================================*
+      * 契約マスタ抽出バッチプログラム
+      * CONTMAINTがオンライン保守する契約マスタ（CONTMAST、索引編成）
+      * を契約番号順に全件読み込み、CONTRENW/INSCALCがバッチ入力として
+      * 読む逐次編成の抽出ファイル（CONTIN）へ書き出す。
+      * CONTMAINTでの追加・訂正・削除を、手作業での逐次ファイル編集
+      * なしにCONTRENW/INSCALCへ反映させるため、両バッチの実行前に
+      * 本プログラムを実行してCONTINを最新化する運用とする。
+      * COPY: CPYCONTR（契約マスタ共通レコードレイアウト）
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+               ASSIGN TO 'CONTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CT-CONTRACT-NO
+               FILE STATUS IS WS-MST-STATUS.
+           SELECT OUT-CONTRACT-FILE
+               ASSIGN TO 'CONTIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+           COPY CPYCONTR.
+
+       FD  OUT-CONTRACT-FILE.
+           COPY CPYCONTR
+               REPLACING ==CONTRACT-REC==
+                      BY ==OUT-CONTRACT-REC==
+                         ==CT-CONTRACT-NO==
+                      BY ==OC-CONTRACT-NO==
+                         ==CT-HOLDER-NAME==
+                      BY ==OC-HOLDER-NAME==
+                         ==CT-PLAN-CODE==
+                      BY ==OC-PLAN-CODE==
+                         ==CT-START-DATE==
+                      BY ==OC-START-DATE==
+                         ==CT-END-DATE==
+                      BY ==OC-END-DATE==
+                         ==CT-TERM-YEARS==
+                      BY ==OC-TERM-YEARS==
+                         ==CT-RENEW-TYPE==
+                      BY ==OC-RENEW-TYPE==
+                         ==CT-AUTO-RENEW==
+                      BY ==OC-AUTO-RENEW==
+                         ==CT-MANUAL-RENEW==
+                      BY ==OC-MANUAL-RENEW==
+                         ==CT-NO-RENEW==
+                      BY ==OC-NO-RENEW==
+                         ==CT-PREMIUM-AMOUNT==
+                      BY ==OC-PREMIUM-AMOUNT==
+                         ==CT-UNPAID-FLAG==
+                      BY ==OC-UNPAID-FLAG==
+                         ==CT-HAS-UNPAID==
+                      BY ==OC-HAS-UNPAID==
+                         ==CT-RENEW-COUNT==
+                      BY ==OC-RENEW-COUNT==
+                         ==CT-MAX-RENEW==
+                      BY ==OC-MAX-RENEW==
+                         ==CT-PAYMENT-METHOD==
+                      BY ==OC-PAYMENT-METHOD==
+                         ==CT-PAY-DIRECT-DEBIT==
+                      BY ==OC-PAY-DIRECT-DEBIT==
+                         ==CT-PAY-CREDIT-CARD==
+                      BY ==OC-PAY-CREDIT-CARD==
+                         ==CT-PAY-INVOICE==
+                      BY ==OC-PAY-INVOICE==
+                         ==CT-CURRENCY-CODE==
+                      BY ==OC-CURRENCY-CODE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-MST-STATUS         PIC X(2).
+           05  WS-OUT-STATUS         PIC X(2).
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG           PIC X(1) VALUE 'N'.
+               88  WS-EOF            VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CNT           PIC 9(7) VALUE ZERO.
+           05  WS-WRITE-CNT          PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM INIT-PROCESS.
+           PERFORM READ-MASTER-REC.
+           PERFORM EXTRACT-LOOP
+               UNTIL WS-EOF.
+           PERFORM TERM-PROCESS.
+           STOP RUN.
+
+       INIT-PROCESS.
+           OPEN INPUT  MASTER-FILE.
+           OPEN OUTPUT OUT-CONTRACT-FILE.
+
+       READ-MASTER-REC.
+           READ MASTER-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-CNT
+           END-READ.
+
+       EXTRACT-LOOP.
+           PERFORM WRITE-CONTRACT-EXTRACT.
+           PERFORM READ-MASTER-REC.
+
+      *    索引編成マスタの1レコードを、逐次編成抽出ファイルへ
+      *    そのままの並びで書き出す（レコード形式はCPYCONTR共通）
+       WRITE-CONTRACT-EXTRACT.
+           MOVE CONTRACT-REC TO OUT-CONTRACT-REC.
+           WRITE OUT-CONTRACT-REC.
+           ADD 1 TO WS-WRITE-CNT.
+
+       TERM-PROCESS.
+           DISPLAY '読込件数:   ' WS-READ-CNT.
+           DISPLAY '抽出件数:   ' WS-WRITE-CNT.
+           CLOSE MASTER-FILE
+                 OUT-CONTRACT-FILE.
