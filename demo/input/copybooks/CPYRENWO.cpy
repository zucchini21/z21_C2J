@@ -0,0 +1,15 @@
+      *================================================================*
+      * CPYRENWO - 契約更新結果ファイル（RENWOUT）レコードレイアウト
+      * CONTRENWが出力し、後続の請求書発行処理（BILLGEN）等が入力
+      * として使用する
+      *================================================================*
+       01  OUT-RENEW-REC.
+           05  RN-CONTRACT-NO        PIC X(10).
+           05  RN-HOLDER-NAME        PIC N(20).
+           05  RN-OLD-END-DATE       PIC 9(8).
+           05  RN-NEW-START-DATE     PIC 9(8).
+           05  RN-NEW-END-DATE       PIC 9(8).
+           05  RN-RENEW-COUNT        PIC 9(2).
+           05  RN-PREMIUM-AMOUNT     PIC 9(7)V99.
+           05  RN-RENEW-TYPE         PIC X(1).
+           05  FILLER                PIC X(24).
