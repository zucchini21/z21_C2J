@@ -18,4 +18,10 @@
                88  CT-HAS-UNPAID     VALUE 'Y'.
            05  CT-RENEW-COUNT        PIC 9(2).
            05  CT-MAX-RENEW          PIC 9(2).
-           05  FILLER                PIC X(27).
+           05  CT-PAYMENT-METHOD     PIC X(1).
+               88  CT-PAY-DIRECT-DEBIT VALUE 'D'.
+               88  CT-PAY-CREDIT-CARD  VALUE 'C'.
+               88  CT-PAY-INVOICE      VALUE 'B'.
+      *    海外販売プランの通貨コード（ISO 4217, 未設定時は円建てJPY）
+           05  CT-CURRENCY-CODE      PIC X(3).
+           05  FILLER                PIC X(23).
