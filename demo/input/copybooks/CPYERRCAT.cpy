@@ -0,0 +1,17 @@
+      *================================================================*
+      * CPYERRCAT - 検証エラーコード・メッセージ・重大度カタログ
+      * REJECT(R): 契約(レコード)単位の後続処理を中断する
+      * WARN(W)  : 警告としてOUT-ERROR-FILEに記録するが、後続処理は継続する
+      * コード・メッセージ・重大度そのものは、各プログラムが個別の
+      * LOAD-ERROR-CATALOGで設定する（テーブルの形だけを共有する）
+      *================================================================*
+       01  WS-ERROR-CATALOG.
+           05  WS-EC-ENTRY OCCURS 10 TIMES
+                           INDEXED BY WS-EC-IDX.
+               10  WS-EC-CODE        PIC X(4).
+               10  WS-EC-MESSAGE     PIC X(50).
+               10  WS-EC-SEVERITY    PIC X(1).
+                   88  WS-EC-WARN    VALUE 'W'.
+                   88  WS-EC-REJECT  VALUE 'R'.
+       01  WS-EC-FOUND-FLAG          PIC X(1) VALUE 'N'.
+           88  WS-EC-FOUND           VALUE 'Y'.
