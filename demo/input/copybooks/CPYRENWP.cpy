@@ -0,0 +1,11 @@
+      *================================================================*
+      * CPYRENWP - 更新案内基準日数パラメータレコードレイアウト
+      * 保険種別コードごとの満期案内リードタイム（日数）を保持する
+      *================================================================*
+       01  RENEW-PARAM-REC.
+           05  RP-PLAN-CODE          PIC X(3).
+      *    満期案内リードタイムは0-99日の範囲で運用する
+      *    （CONTRENWのWS-WORK-DAYが日繰り上げ計算中に3桁で保持する
+      *    ため、日付の日(最大31)と加算しても999を超えないこと）
+           05  RP-ADVANCE-DAYS       PIC 9(2).
+           05  FILLER                PIC X(25).
