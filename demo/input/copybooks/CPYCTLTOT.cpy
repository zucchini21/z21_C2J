@@ -0,0 +1,11 @@
+      *================================================================*
+      * CPYCTLTOT - 実行控制総計（監査用）ファイル共通レコードレイアウト
+      * バッチ実行のたびに1件追記し、月次監査で件数推移を追跡する
+      *================================================================*
+       01  CONTROL-TOTALS-REC.
+           05  CTL-RUN-DATE          PIC 9(8).
+           05  CTL-PROGRAM-ID        PIC X(8).
+           05  CTL-READ-CNT          PIC 9(7).
+           05  CTL-WRITE-CNT         PIC 9(7).
+           05  CTL-ERROR-CNT         PIC 9(7).
+           05  FILLER                PIC X(20).
