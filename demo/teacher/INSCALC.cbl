@@ -15,7 +15,7 @@
                ASSIGN TO 'RATEIN'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS RT-GRADE-KEY
+               RECORD KEY IS RT-PLAN-GRADE-KEY
                FILE STATUS IS WS-RT-STATUS.
            SELECT OUT-RESULT-FILE
                ASSIGN TO 'RESOUT'
@@ -25,6 +25,10 @@
                ASSIGN TO 'ERROUT'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-ERR-STATUS.
+           SELECT OUT-CTLTOTAL-FILE
+               ASSIGN TO 'CTLTOTAL'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -49,16 +53,22 @@
                    88  IC-RIDER-CANC-YES VALUE 'Y'.
            05  FILLER                PIC X(37).
 
+      *    保険種別・等級ごとに年齢区分数が異なるため、年齢区分は
+      *    可変長テーブルとする（テーブルはレコードの最終項目）
        FD  IN-RATE-FILE.
        01  IN-RATE-REC.
-           05  RT-GRADE-KEY          PIC 9(2).
+           05  RT-PLAN-GRADE-KEY.
+               10  RT-PLAN-CODE      PIC X(3).
+               10  RT-GRADE-KEY      PIC 9(2).
            05  RT-BASE-RATE          PIC 9(3)V9(4).
            05  RT-MALE-ADJ           PIC S9(1)V9(4).
            05  RT-FEMALE-ADJ         PIC S9(1)V9(4).
-           05  RT-AGE-BAND-RATES.
-               10  RT-AGE-RATE       PIC 9(1)V9(4)
-                                     OCCURS 6 TIMES.
-           05  FILLER                PIC X(30).
+           05  RT-AGE-BAND-COUNT     PIC 9(2).
+           05  RT-AGE-BAND-RATES OCCURS 1 TO 10 TIMES
+                               DEPENDING ON RT-AGE-BAND-COUNT
+                               INDEXED BY RT-AGE-IDX.
+               10  RT-AGE-BAND-MAX   PIC 9(3).
+               10  RT-AGE-RATE       PIC 9(1)V9(4).
 
        FD  OUT-RESULT-FILE.
        01  OUT-RESULT-REC.
@@ -77,12 +87,17 @@
            05  ER-ERROR-MSG          PIC X(50).
            05  FILLER                PIC X(36).
 
+      *    月次監査用の実行控制総計（追記式、実行のたびに1件追加）
+       FD  OUT-CTLTOTAL-FILE.
+           COPY CPYCTLTOT.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  WS-IN-STATUS          PIC X(2).
            05  WS-RT-STATUS          PIC X(2).
            05  WS-OUT-STATUS         PIC X(2).
            05  WS-ERR-STATUS         PIC X(2).
+           05  WS-CTL-STATUS         PIC X(2).
 
        01  WS-FLAGS.
            05  WS-EOF-FLAG           PIC X(1) VALUE 'N'.
@@ -97,7 +112,6 @@
 
        01  WS-CALC-WORK.
            05  WS-AGE                PIC 9(3).
-           05  WS-AGE-BAND           PIC 9(1).
            05  WS-BASE-PREMIUM       PIC 9(9)V9(4).
            05  WS-GENDER-FACTOR      PIC S9(1)V9(4).
            05  WS-AGE-FACTOR         PIC 9(1)V9(4).
@@ -114,6 +128,9 @@
            05  WS-SURG-RATE          PIC 9(3)V9(4) VALUE 0.0150.
            05  WS-CANC-RATE          PIC 9(3)V9(4) VALUE 0.0350.
 
+      *    検証エラーコード・メッセージ・重大度カタログ
+       COPY CPYERRCAT.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INIT-PROCESS.
@@ -130,6 +147,35 @@
                         OUT-ERROR-FILE.
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
            MOVE WS-CURRENT-DATE(1:4) TO WS-CURRENT-YEAR.
+           PERFORM OPEN-CTLTOTAL.
+           PERFORM LOAD-ERROR-CATALOG.
+
+      *    検証エラーコード別のメッセージ・重大度を設定する
+      *    E003(保険金額ゼロ)はWARN: 保険料ゼロのまま計算を継続する
+       LOAD-ERROR-CATALOG.
+           MOVE 'E001' TO WS-EC-CODE(1).
+           MOVE '契約番号が空白です' TO WS-EC-MESSAGE(1).
+           MOVE 'R' TO WS-EC-SEVERITY(1).
+           MOVE 'E002' TO WS-EC-CODE(2).
+           MOVE '等級が範囲外です(01-20)'
+               TO WS-EC-MESSAGE(2).
+           MOVE 'R' TO WS-EC-SEVERITY(2).
+           MOVE 'E003' TO WS-EC-CODE(3).
+           MOVE '保険金額がゼロです' TO WS-EC-MESSAGE(3).
+           MOVE 'W' TO WS-EC-SEVERITY(3).
+           MOVE 'E004' TO WS-EC-CODE(4).
+           MOVE '料率マスタに該当等級なし'
+               TO WS-EC-MESSAGE(4).
+           MOVE 'R' TO WS-EC-SEVERITY(4).
+
+      *    実行控制総計ファイルは実行のたびに追記する
+      *    （初回実行時は新規作成にフォールバックする）
+       OPEN-CTLTOTAL.
+           OPEN EXTEND OUT-CTLTOTAL-FILE.
+           IF WS-CTL-STATUS = '35' OR '05'
+               CLOSE OUT-CTLTOTAL-FILE
+               OPEN OUTPUT OUT-CTLTOTAL-FILE
+           END-IF.
 
        READ-CONTRACT.
            READ IN-CONTRACT-FILE
@@ -139,12 +185,19 @@
                    ADD 1 TO WS-READ-CNT
            END-READ.
 
+      *    CALC-BASE-PREMIUM内のREJECT（例: 料率未登録）で
+      *    WS-HAS-ERRORが立った場合に、古い保険料や後続計算を
+      *    そのままWRITE-RESULTしてしまわないよう、料率計算の
+      *    前後でWS-HAS-ERRORを再確認する
        CALC-LOOP.
            MOVE 'N' TO WS-ERROR-FLAG.
+           MOVE ZERO TO WS-BASE-PREMIUM.
            PERFORM VALIDATE-INPUT.
            IF NOT WS-HAS-ERROR
                PERFORM CALC-AGE
                PERFORM CALC-BASE-PREMIUM
+           END-IF.
+           IF NOT WS-HAS-ERROR
                PERFORM CALC-RIDER-PREMIUM
                PERFORM CALC-TOTAL
                PERFORM WRITE-RESULT
@@ -154,47 +207,32 @@
        VALIDATE-INPUT.
            IF IC-CONTRACT-NO = SPACES
                MOVE 'E001' TO ER-ERROR-CODE
-               MOVE '契約番号が空白です' TO ER-ERROR-MSG
                PERFORM WRITE-ERROR
            END-IF.
            IF IC-GRADE < 01 OR IC-GRADE > 20
-               MOVE IC-CONTRACT-NO TO ER-CONTRACT-NO
                MOVE 'E002' TO ER-ERROR-CODE
-               MOVE '等級が範囲外です(01-20)' TO ER-ERROR-MSG
                PERFORM WRITE-ERROR
            END-IF.
            IF IC-SUM-INSURED = ZERO
-               MOVE IC-CONTRACT-NO TO ER-CONTRACT-NO
                MOVE 'E003' TO ER-ERROR-CODE
-               MOVE '保険金額がゼロです' TO ER-ERROR-MSG
                PERFORM WRITE-ERROR
            END-IF.
 
+      *    生年月日と処理基準日の月日を比較し、誕生日未到来なら
+      *    満年齢を1歳差し引く（年差のみでの概算計算を廃止）
        CALC-AGE.
            MOVE IC-BIRTH-DATE(1:4) TO WS-BIRTH-YEAR.
            COMPUTE WS-AGE = WS-CURRENT-YEAR - WS-BIRTH-YEAR.
-           EVALUATE TRUE
-               WHEN WS-AGE < 20
-                   MOVE 1 TO WS-AGE-BAND
-               WHEN WS-AGE < 30
-                   MOVE 2 TO WS-AGE-BAND
-               WHEN WS-AGE < 40
-                   MOVE 3 TO WS-AGE-BAND
-               WHEN WS-AGE < 50
-                   MOVE 4 TO WS-AGE-BAND
-               WHEN WS-AGE < 60
-                   MOVE 5 TO WS-AGE-BAND
-               WHEN OTHER
-                   MOVE 6 TO WS-AGE-BAND
-           END-EVALUATE.
+           IF IC-BIRTH-DATE(5:4) > WS-CURRENT-DATE(5:4)
+               SUBTRACT 1 FROM WS-AGE
+           END-IF.
 
        CALC-BASE-PREMIUM.
+           MOVE IC-PLAN-CODE TO RT-PLAN-CODE.
            MOVE IC-GRADE TO RT-GRADE-KEY.
            READ IN-RATE-FILE
                INVALID KEY
-                   MOVE IC-CONTRACT-NO TO ER-CONTRACT-NO
                    MOVE 'E004' TO ER-ERROR-CODE
-                   MOVE '料率マスタに該当等級なし' TO ER-ERROR-MSG
                    PERFORM WRITE-ERROR
                NOT INVALID KEY
                    COMPUTE WS-BASE-PREMIUM =
@@ -204,14 +242,26 @@
                    ELSE
                        MOVE RT-FEMALE-ADJ TO WS-GENDER-FACTOR
                    END-IF
-                   MOVE RT-AGE-RATE(WS-AGE-BAND)
-                       TO WS-AGE-FACTOR
+                   PERFORM FIND-AGE-BAND-RATE
                    COMPUTE WS-BASE-PREMIUM =
                        WS-BASE-PREMIUM
                        * (1 + WS-GENDER-FACTOR)
                        * (1 + WS-AGE-FACTOR)
            END-READ.
 
+      *    年齢に該当する区分を先頭から探索し、上限年齢を初めて
+      *    満たした区分の率をWS-AGE-FACTORに設定する
+       FIND-AGE-BAND-RATE.
+           SET RT-AGE-IDX TO 1.
+           SEARCH RT-AGE-BAND-RATES
+               AT END
+                   MOVE RT-AGE-RATE(RT-AGE-BAND-COUNT)
+                       TO WS-AGE-FACTOR
+               WHEN RT-AGE-BAND-MAX(RT-AGE-IDX) >= WS-AGE
+                   MOVE RT-AGE-RATE(RT-AGE-IDX)
+                       TO WS-AGE-FACTOR
+           END-SEARCH.
+
        CALC-RIDER-PREMIUM.
            MOVE ZERO TO WS-RIDER-PREMIUM.
            IF IC-RIDER-HOSP-YES
@@ -244,17 +294,49 @@
            WRITE OUT-RESULT-REC.
            ADD 1 TO WS-WRITE-CNT.
 
+      *    エラーコードに対応するメッセージ・重大度をカタログから
+      *    取得する（REJECTのみ以降の計算処理をブロックする）
        WRITE-ERROR.
-           SET WS-HAS-ERROR TO TRUE.
+           PERFORM LOOKUP-ERROR-CATALOG.
+           IF WS-EC-FOUND
+               IF WS-EC-REJECT(WS-EC-IDX)
+                   SET WS-HAS-ERROR TO TRUE
+               END-IF
+           ELSE
+               SET WS-HAS-ERROR TO TRUE
+           END-IF.
            MOVE IC-CONTRACT-NO TO ER-CONTRACT-NO.
            WRITE OUT-ERROR-REC.
            ADD 1 TO WS-ERROR-CNT.
 
+       LOOKUP-ERROR-CATALOG.
+           MOVE 'N' TO WS-EC-FOUND-FLAG.
+           MOVE SPACES TO ER-ERROR-MSG.
+           SET WS-EC-IDX TO 1.
+           SEARCH WS-EC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-EC-CODE(WS-EC-IDX) = ER-ERROR-CODE
+                   MOVE WS-EC-MESSAGE(WS-EC-IDX) TO ER-ERROR-MSG
+                   SET WS-EC-FOUND TO TRUE
+           END-SEARCH.
+
+      *    月次監査用に本回実行の件数を実行控制総計ファイルへ1件追記する
+       WRITE-CONTROL-TOTALS.
+           MOVE WS-CURRENT-DATE TO CTL-RUN-DATE.
+           MOVE 'INSCALC' TO CTL-PROGRAM-ID.
+           MOVE WS-READ-CNT  TO CTL-READ-CNT.
+           MOVE WS-WRITE-CNT TO CTL-WRITE-CNT.
+           MOVE WS-ERROR-CNT TO CTL-ERROR-CNT.
+           WRITE CONTROL-TOTALS-REC.
+
        TERM-PROCESS.
            DISPLAY '処理件数: ' WS-READ-CNT.
            DISPLAY '出力件数: ' WS-WRITE-CNT.
            DISPLAY 'エラー件数: ' WS-ERROR-CNT.
+           PERFORM WRITE-CONTROL-TOTALS.
            CLOSE IN-CONTRACT-FILE
                  IN-RATE-FILE
                  OUT-RESULT-FILE
-                 OUT-ERROR-FILE.
+                 OUT-ERROR-FILE
+                 OUT-CTLTOTAL-FILE.
